@@ -0,0 +1,25 @@
+000100******************************************************************
+000200*    SAMPREC.CPY
+000300*    SHARED 01-LEVEL RECORD LAYOUT FOR THE SampleProgram FAMILY
+000400*    OF PROGRAMS.  COPY THIS INTO AN FD WITH REPLACING SO EVERY
+000500*    PROGRAM THAT READS OR WRITES InputFile/OutputFile-SHAPED
+000600*    DATA AGREES ON THE FIELD LAYOUT.
+000700*
+000800*    EXPECTED REPLACING TOKENS:
+000900*        ==SAMP-RECORD==   BY  ==<your-01-level-name>==
+001000*        ==SAMP-FIELD1==   BY  ==<your-field-1-name>==
+001100*        ==SAMP-FIELD2==   BY  ==<your-field-2-name>==
+001200*
+001300*    ANY FIELDS A PARTICULAR FILE NEEDS BEYOND THIS BASE SHAPE
+001400*    (SUCH AS OutputField3, THE TRANSACTION-DATE ADDED TO
+001500*    OutputRecord) ARE CODED DIRECTLY IN THE FD FOLLOWING THE
+001600*    COPY STATEMENT.
+001700*
+001800*    MODIFICATION HISTORY
+001900*    08/09/2026  RH  ORIGINAL COPYBOOK - FACTORED OUT OF THE
+002000*                    InputRecord/OutputRecord DECLARATIONS THAT
+002100*                    USED TO BE HAND-REPEATED IN EACH FD.
+002200******************************************************************
+002300 01  SAMP-RECORD.
+002400     05  SAMP-FIELD1   PIC X(10).
+002500     05  SAMP-FIELD2   PIC 9(05).
