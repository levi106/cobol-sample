@@ -0,0 +1,24 @@
+//SAMPA010 JOB (ACCTG01),'AGING ANALYSIS',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*
+//*====================================================================
+//*  SAMPA010  -  OutputFile AGING ANALYSIS
+//*
+//*  STEP010  SAMPAGE   RUNS SampleAging AGAINST THE PRODUCTION
+//*                     OUTPUT KSDS AND BUCKETS EVERY RECORD INTO
+//*                     0-30/31-60/OVER-60 DAY RANGES OFF OutputField3
+//*                     SO OPERATIONS CAN SEE HOW STALE THE FILE IS
+//*                     GETTING.  RUN ON DEMAND OR ON ITS OWN
+//*                     SCHEDULE, NOT AS PART OF THE DAILY SAMPJ010
+//*                     STREAM.
+//*
+//*  MODIFICATION HISTORY
+//*  08/09/2026  RH  ORIGINAL JOB STREAM.
+//*====================================================================
+//*
+//STEP010  EXEC PGM=SAMPAGE
+//STEPLIB  DD  DSN=PROD.SAMPLE.LOADLIB,DISP=SHR
+//OUTPUT   DD  DSN=PROD.SAMPLE.OUTPUT.DATA,
+//             DISP=SHR
+//SAMPARPT DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
