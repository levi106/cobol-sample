@@ -0,0 +1,47 @@
+//SAMPB010 JOB (ACCTG01),'OUTPUT KSDS BOOTSTRAP',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*
+//*====================================================================
+//*  SAMPB010  -  ONE-TIME BOOTSTRAP OF PROD.SAMPLE.OUTPUT.DATA
+//*
+//*  STEP001  IDCAMS    DEFINES THE PERSISTENT OUTPUT KSDS THAT
+//*                     SampleProgram OPENS I-O EVERY DAILY RUN.
+//*                     UNLIKE INPUT.DATA (A GDG ROLLED FRESH EACH
+//*                     RUN BY SAMPJ010'S OWN STEP001), OUTPUT.DATA IS
+//*                     A SINGLE DATASET THAT HAS TO EXIST EXACTLY
+//*                     ONCE, BEFORE THE FIRST DAILY RUN EVER OPENS
+//*                     IT - RUN THIS JOB ONE TIME ONLY, BEFORE
+//*                     SAMPJ010 EVER RUNS AGAINST A NEW SYSTEM.
+//*                     RUNNING IT AGAIN AGAINST AN ALREADY-DEFINED
+//*                     CLUSTER FAILS WITH AN IDCAMS DUPLICATE-NAME
+//*                     CONDITION, WHICH IS THE POINT - IT MEANS THE
+//*                     CLUSTER YOU WERE ABOUT TO BLOW AWAY ALREADY
+//*                     HAS PRODUCTION DATA IN IT.
+//*
+//*  MODIFICATION HISTORY
+//*  08/09/2026  RH  ORIGINAL JOB STREAM.  SAMPJ010'S STEP010 OPENED
+//*                  OUTPUT.DATA DISP=OLD WITH NO DEFINE ANYWHERE IN
+//*                  THE SHOP - A KSDS CANNOT BE ALLOCATED VIA A
+//*                  PLAIN DD THE WAY A QSAM DATASET CAN, SO THE
+//*                  DAILY JOB WOULD FAIL AT ALLOCATION BEFORE
+//*                  SampleProgram'S OWN SELF-HEALING OPEN LOGIC
+//*                  (1075-OPEN-OUTPUT-FILE) EVER GOT A CHANCE TO
+//*                  RUN.  SPLIT THE DEFINE OUT INTO ITS OWN ONE-TIME
+//*                  JOB RATHER THAN ADDING IT TO SAMPJ010, SINCE
+//*                  OUTPUT.DATA - UNLIKE EACH DAY'S INPUT GENERATION
+//*                  - MUST NOT BE RE-DEFINED ON EVERY RUN.
+//*====================================================================
+//*
+//STEP001  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE CLUSTER (NAME(PROD.SAMPLE.OUTPUT.DATA)                  -
+         INDEXED                                                 -
+         KEYS(10 0)                                               -
+         RECORDSIZE(23 23)                                         -
+         TRACKS(10 5)                                                -
+         FREESPACE(10 10)                                             -
+         SHAREOPTIONS(2 3) )                                           -
+    DATA  (NAME(PROD.SAMPLE.OUTPUT.DATA.DATA))                       -
+    INDEX (NAME(PROD.SAMPLE.OUTPUT.DATA.INDEX))
+/*
