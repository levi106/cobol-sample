@@ -0,0 +1,166 @@
+//SAMPJ010 JOB (ACCTG01),'DAILY SAMPLE RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*
+//*====================================================================
+//*  SAMPJ010  -  DAILY PRODUCTION RUN OF SampleProgram
+//*
+//*  STEP005  SAMMRG    MERGES THE DAY'S EXTRACT FILES AND LOADS THE
+//*                     SUMMED RESULT INTO A NEW GENERATION OF THE
+//*                     INPUT GDG FOR STEP010 TO PROCESS.
+//*  STEP010  SAMPLE1   RUNS THE MAIN INCREMENT PASS AGAINST THE
+//*                     GENERATION STEP005 JUST ROLLED.  OUTPUT.DATA
+//*                     IS A SINGLE PERSISTENT DATASET, NOT A GDG -
+//*                     SampleProgram OPENS IT I-O (CREATING IT THE
+//*                     FIRST TIME OUT) SO PRIOR RUNS' RECORDS STAY
+//*                     IN PLACE FOR CHECKPOINT/RESTART, SampleAging
+//*                     AND SampleJournal TO SEE.  ONLY RUNS IF
+//*                     STEP005 COMPLETED CLEAN.
+//*  STEP020  IEBGENER  ONLY RUNS IF STEP010 RETURNED A ZERO CONDITION
+//*                     CODE.  COPIES THE BALANCING REPORT SAMPLE1
+//*                     PRODUCED TO SYSOUT SO OPERATIONS SEES RECORD
+//*                     COUNTS AND THE HASH TOTAL IN THE JOB LOG
+//*                     WITHOUT HAVING TO BROWSE THE SPOOL FILE.
+//*
+//*  SAMMRG'S AND SAMPLE1'S SELECT/ASSIGN CLAUSES NAME THE DD
+//*  DIRECTLY (ASSIGN TO INPUT, ASSIGN TO OUTPUT, ASSIGN TO
+//*  SAMPLRPT, AND SO ON) RATHER THAN A FIXED LITERAL PATH, SO
+//*  EACH DD BELOW BINDS TO WHATEVER DATASET AND GENERATION THIS
+//*  JOB NAMES ON IT - INCLUDING THE (+1) GDG GENERATION STEP001
+//*  DEFINES AND STEP005 LOADS - THE SAME WAY ANY OTHER DD-BOUND
+//*  PROGRAM IN THE SHOP WORKS.
+//*
+//*  STEP001 DEFINES THE NEW INPUT GENERATION AS AN EMPTY VSAM KSDS
+//*  BEFORE STEP005 LOADS IT - A KSDS CANNOT BE ALLOCATED WITH
+//*  ORDINARY DCB/SPACE DD SUBPARAMETERS THE WAY A QSAM DATASET CAN;
+//*  IT HAS TO BE DEFINED THROUGH IDCAMS FIRST.  ASSUMES THE GDG
+//*  BASE (PROD.SAMPLE.INPUT.DATA) IS ALREADY DEFINED.
+//*
+//*  STEP010'S OUTPUT DD ASSUMES PROD.SAMPLE.OUTPUT.DATA HAS ALREADY
+//*  BEEN DEFINED AS A VSAM KSDS - THIS IS A SINGLE PERSISTENT
+//*  DATASET, NOT A GDG GENERATION ROLLED PER RUN, SO IT IS DEFINED
+//*  EXACTLY ONCE BY THE SAMPB010 BOOTSTRAP JOB RATHER THAN BY A STEP
+//*  IN THIS JOB STREAM.  RUN SAMPB010 ONE TIME BEFORE THE FIRST
+//*  DAILY RUN OF SAMPJ010 EVER EXECUTES ON A NEW SYSTEM.
+//*
+//*  MODIFICATION HISTORY
+//*  08/09/2026  RH  ORIGINAL JOB STREAM.
+//*  08/09/2026  RH  ADDED SAMPLPRM TO STEP010 SO OPERATIONS CAN
+//*                  POINT SampleProgram AT A CONTROL CARD THAT
+//*                  OVERRIDES THE INCREMENT AMOUNT AND THE
+//*                  PROCESSING-WINDOW SIZE WITHOUT A RECOMPILE.
+//*                  REWORDED THE DD-BINDING NOTE ABOVE - SAMMRG
+//*                  AND SAMPLE1'S SELECT CLAUSES NOW ASSIGN TO
+//*                  THE DD NAME ITSELF INSTEAD OF A FIXED PATH,
+//*                  SO THIS JOB'S GDG GENERATIONS ACTUALLY TAKE
+//*                  EFFECT.  OUTPUT AND SAMPLAUD ARE NO LONGER
+//*                  ROLLED AS A NEW GDG GENERATION EACH RUN - BOTH
+//*                  HAVE TO PERSIST ACROSS RUNS NOW, SO THEY'RE
+//*                  CODED AS A SINGLE DATASET THE SAME WAY
+//*                  SAMPLREJ AND SAMPLCKP ALREADY WERE.
+//*  08/09/2026  RH  ADDED STEP001 TO DEFINE THE NEW INPUT GDG
+//*                  GENERATION AS A VSAM KSDS VIA IDCAMS BEFORE
+//*                  STEP005 LOADS IT.  STEP005'S INPUT DD USED
+//*                  DISP=(NEW,CATLG,DELETE) WITH QSAM-STYLE DCB/
+//*                  KEYLEN/RKP/SPACE SUBPARAMETERS, WHICH CANNOT
+//*                  ACTUALLY ALLOCATE A KSDS ON A REAL SYSTEM - A
+//*                  VSAM CLUSTER HAS TO BE DEFINED BY IDCAMS FIRST
+//*                  AND THEN OPENED DISP=OLD/SHR TO LOAD IT.
+//*  08/09/2026  RH  STEP010'S INPUT DD STILL SAID (0) EVEN THOUGH
+//*                  STEP001/STEP005 EARLIER IN THIS SAME JOB ALREADY
+//*                  DEFINE AND LOAD THAT GENERATION AS (+1).  ONCE A
+//*                  RELATIVE GENERATION IS ESTABLISHED AS (+1) WITHIN
+//*                  A JOB, EVERY LATER STEP IN THAT JOB HAS TO KEEP
+//*                  REFERRING TO IT AS (+1) - (0) STILL RESOLVES TO
+//*                  YESTERDAY'S GENERATION AS OF JOB START, SO
+//*                  SAMPLE1 WOULD HAVE SILENTLY REPROCESSED STALE
+//*                  INPUT EVERY RUN.  CHANGED STEP010'S INPUT DD TO
+//*                  (+1) TO MATCH.
+//*  08/09/2026  RH  OUTPUT DD HAD NO IDCAMS DEFINE ANYWHERE IN THE
+//*                  SHOP - UNLIKE INPUT.DATA, NOTHING IN THIS JOB
+//*                  STREAM EVER ALLOCATED IT.  SPLIT A ONE-TIME
+//*                  BOOTSTRAP JOB, SAMPB010, OUT TO DEFINE IT, AND
+//*                  ADDED THE NOTE ABOVE POINTING OPERATIONS AT IT.
+//*  08/09/2026  RH  NOTED ABOVE THAT SAMMRG'S SORT USING CLAUSE IS
+//*                  COMPILED FOR EXACTLY THREE EXTRACT FILES, AND
+//*                  THAT DD DUMMY IS THE WAY TO RUN A DAY WITH FEWER
+//*                  THAN THREE.
+//*  08/09/2026  RH  ADDED DCB=(RECFM=FB,LRECL=...) TO SAMPLREJ AND
+//*                  SAMPLCKP SO ALL FOUR OF SAMPLE1'S SEQUENTIAL
+//*                  OUTPUT DDS (SAMPLRPT, SAMPLREJ, SAMPLCKP,
+//*                  SAMPLAUD) STATE THEIR DCB EXPLICITLY INSTEAD OF
+//*                  TWO OF THE FOUR RELYING ON WHATEVER RECFM/LRECL
+//*                  THE CATALOG HAPPENED TO PICK UP FROM A PRIOR RUN.
+//*====================================================================
+//*
+//STEP001  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE CLUSTER (NAME(PROD.SAMPLE.INPUT.DATA(+1))              -
+         INDEXED                                                 -
+         KEYS(10 0)                                               -
+         RECORDSIZE(15 15)                                         -
+         TRACKS(10 5)                                                -
+         FREESPACE(10 10)                                             -
+         SHAREOPTIONS(2 3) )                                           -
+    DATA  (NAME(PROD.SAMPLE.INPUT.DATA(+1).DATA))                       -
+    INDEX (NAME(PROD.SAMPLE.INPUT.DATA(+1).INDEX))
+/*
+//*
+//STEP005  EXEC PGM=SAMMRG,COND=(0,NE)
+//STEPLIB  DD  DSN=PROD.SAMPLE.LOADLIB,DISP=SHR
+//*        SAMMRG'S SORT USING CLAUSE IS COMPILED FOR EXACTLY THREE
+//*        EXTRACT FILES.  A DAY WITH FEWER THAN THREE EXTRACTS CAN
+//*        CODE DD DUMMY ON THE MISSING EXTRACTn DD(S) BELOW - SORT
+//*        USING TREATS A DUMMY DD AS ZERO RECORDS, THE SAME WAY
+//*        SAMPLPRM IS OMITTED/DUMMIED BELOW - BUT A DAY WITH MORE
+//*        THAN THREE EXTRACTS IS NOT SUPPORTED WITHOUT ADDING AN
+//*        EXTRACTn SELECT/FD/USING ENTRY TO SAMMRG ITSELF.
+//EXTRACT1 DD  DSN=PROD.SAMPLE.EXTRACT1.DATA,DISP=SHR
+//EXTRACT2 DD  DSN=PROD.SAMPLE.EXTRACT2.DATA,DISP=SHR
+//EXTRACT3 DD  DSN=PROD.SAMPLE.EXTRACT3.DATA,DISP=SHR
+//MERGED   DD  DSN=&&MERGED,
+//             DISP=(NEW,DELETE,DELETE),
+//             DCB=(RECFM=FB,LRECL=15,BLKSIZE=0),
+//             SPACE=(CYL,(5,5),RLSE)
+//SRTWK01  DD  UNIT=SYSDA,SPACE=(CYL,(10,5))
+//INPUT    DD  DSN=PROD.SAMPLE.INPUT.DATA(+1),
+//             DISP=SHR
+//SAMMRPT  DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP010  EXEC PGM=SAMPLE1,COND=(0,NE)
+//STEPLIB  DD  DSN=PROD.SAMPLE.LOADLIB,DISP=SHR
+//INPUT    DD  DSN=PROD.SAMPLE.INPUT.DATA(+1),
+//             DISP=(OLD,KEEP)
+//*        OUTPUT.DATA IS A ONE-TIME-ALLOCATED KSDS (LIKE INPUT.DATA
+//*        IS AT EACH GDG GENERATION), KEPT OLD SO EVERY RUN ADDS TO
+//*        THE SAME DATASET INSTEAD OF STARTING A NEW ONE.
+//OUTPUT   DD  DSN=PROD.SAMPLE.OUTPUT.DATA,
+//             DISP=(OLD,KEEP)
+//SAMPLPRM DD  DSN=PROD.SAMPLE.PARM.CNTL,DISP=SHR
+//*        SAMPLPRM IS OPTIONAL - OMIT THE DD OR CODE DD DUMMY ON A
+//*        RUN THAT DOESN'T NEED TO OVERRIDE THE DEFAULT INCREMENT
+//*        OR PROCESSING WINDOW.
+//SAMPLRPT DD  DSN=&&BALRPT,
+//             DISP=(NEW,PASS,DELETE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0),
+//             SPACE=(CYL,(1,1),RLSE)
+//SAMPLREJ DD  DSN=PROD.SAMPLE.REJECT.DATA,
+//             DISP=(MOD,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=49,BLKSIZE=0),
+//             SPACE=(CYL,(1,1),RLSE)
+//SAMPLCKP DD  DSN=PROD.SAMPLE.CKPT.DATA,
+//             DISP=(MOD,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=25,BLKSIZE=0),
+//             SPACE=(TRK,(5,5),RLSE)
+//SAMPLAUD DD  DSN=PROD.SAMPLE.AUDIT.DATA,
+//             DISP=(MOD,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=0),
+//             SPACE=(CYL,(5,5),RLSE)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE)
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  DSN=&&BALRPT,DISP=(OLD,DELETE)
+//SYSUT2   DD  SYSOUT=*
+//SYSIN    DD  DUMMY
