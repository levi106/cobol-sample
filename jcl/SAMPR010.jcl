@@ -0,0 +1,29 @@
+//SAMPR010 JOB (ACCTG01),'AUDIT JOURNAL LISTING',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*
+//*====================================================================
+//*  SAMPR010  -  AUDIT JOURNAL LISTING
+//*
+//*  STEP010  SAMPJRN   RUNS SampleJournal AGAINST THE PRODUCTION
+//*                     AUDIT JOURNAL SampleProgram APPENDS TO EVERY
+//*                     RUN AND LISTS EVERY ENTRY - KEY, OLD AND NEW
+//*                     OutputField2, AND THE RUN THAT MADE THE CHANGE
+//*                     - PLUS A COUNT OF ENTRIES LISTED.  RUN ON
+//*                     DEMAND OR ON ITS OWN SCHEDULE, NOT AS PART OF
+//*                     THE DAILY SAMPJ010 STREAM.
+//*
+//*  MODIFICATION HISTORY
+//*  08/09/2026  RH  ORIGINAL JOB STREAM.
+//*  08/09/2026  RH  RENAMED FROM SAMPJRN010 - TEN CHARACTERS IS
+//*                  LONGER THAN A PDS MEMBER NAME CAN BE, SO THE
+//*                  JOB STREAM COULD NEVER ACTUALLY BE SAVED INTO A
+//*                  REAL JCL LIBRARY.  SAMPR010 FOLLOWS THE SAME
+//*                  SAMPx010 PATTERN AS SAMPA010/SAMPU010/SAMPJ010.
+//*====================================================================
+//*
+//STEP010  EXEC PGM=SAMPJRN
+//STEPLIB  DD  DSN=PROD.SAMPLE.LOADLIB,DISP=SHR
+//SAMPLAUD DD  DSN=PROD.SAMPLE.AUDIT.DATA,
+//             DISP=SHR
+//SAMPJRPT DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
