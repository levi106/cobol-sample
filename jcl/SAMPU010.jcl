@@ -0,0 +1,25 @@
+//SAMPU010 JOB (ACCTG01),'MONTH-END CORRECTIONS',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*
+//*====================================================================
+//*  SAMPU010  -  MONTH-END CORRECTION CYCLE
+//*
+//*  STEP010  SAMPUPD   RUNS SampleUpdate AGAINST THE PRODUCTION
+//*                     OUTPUT KSDS TO APPLY ONE-OFF InputField2
+//*                     CORRECTIONS FROM A CORRECTION-REQUEST FILE,
+//*                     KEYED ON OutputField1, WITHOUT REGENERATING
+//*                     THE WHOLE FILE.  RUN ON DEMAND WHEN A
+//*                     CORRECTION-REQUEST FILE IS READY, NOT AS PART
+//*                     OF THE DAILY SAMPJ010 STREAM.
+//*
+//*  MODIFICATION HISTORY
+//*  08/09/2026  RH  ORIGINAL JOB STREAM.
+//*====================================================================
+//*
+//STEP010  EXEC PGM=SAMPUPD
+//STEPLIB  DD  DSN=PROD.SAMPLE.LOADLIB,DISP=SHR
+//OUTPUT   DD  DSN=PROD.SAMPLE.OUTPUT.DATA,
+//             DISP=(OLD,KEEP)
+//SAMPUCOR DD  DSN=PROD.SAMPLE.CORRECT.DATA,DISP=SHR
+//SAMPURPT DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
