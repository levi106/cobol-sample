@@ -0,0 +1,274 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    SampleMerge.
+000120 AUTHOR.        R. HARTLEY.
+000130 INSTALLATION.  DATA PROCESSING - BATCH SYSTEMS.
+000140 DATE-WRITTEN.  08/09/2026.
+000150 DATE-COMPILED. 08/09/2026.
+000160*================================================================
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  RH   ORIGINAL PROGRAM.  RUNS AHEAD OF
+000200*                  SampleProgram TO COMBINE UP TO THREE DAILY
+000210*                  EXTRACT FILES INTO ONE InputFile.  THE
+000220*                  EXTRACTS ARE MERGED IN KEY ORDER AND THEN
+000230*                  SUMMED ACROSS FILES ON A CONTROL BREAK SO A
+000240*                  KEY THAT SHOWS UP ON MORE THAN ONE DAY'S
+000250*                  EXTRACT ARRIVES AT SampleProgram AS A SINGLE
+000260*                  RECORD WITH INPUTFIELD2 ADDED TOGETHER,
+000270*                  RATHER THAN AS DUPLICATE KEYS.
+000280* 08/09/2026  RH   CHANGED 1000-MERGE-EXTRACTS FROM THE COBOL
+000290*                  MERGE VERB TO SORT.  MERGE ONLY INTERLEAVES
+000300*                  FILES THAT ARE ALREADY IN KEY ORDER, AND WE
+000310*                  HAVE NO CONTROL OVER HOW UPSTREAM DROPS THE
+000320*                  THREE EXTRACT FILES; SORT GUARANTEES THE
+000330*                  KEY ORDER 3000-SUMMARIZE-AND-LOAD'S CONTROL
+000340*                  BREAK DEPENDS ON REGARDLESS OF THE ORDER THE
+000350*                  EXTRACTS ARRIVE IN.
+000360* 08/09/2026  RH   SELECT/ASSIGN CLAUSES NOW NAME THE DD RATHER
+000370*                  THAN A FIXED LITERAL PATH TO MATCH JCL
+000380*                  MEMBER SAMPJ010'S STEP005.
+000390* 08/09/2026  RH   3000-SUMMARIZE-AND-LOAD ADDED MRG-FIELD2 TO
+000400*                  WS-HOLD-SUM WITH NO RANGE CHECK, SO TWO
+000410*                  EXTRACTS SHARING A KEY COULD WRAP PAST 99999
+000420*                  AND LOAD A WRONG SUMMED AMOUNT WITH NO
+000430*                  WARNING.  THE ADD NOW GOES THROUGH WS-SUM-EDIT
+000440*                  FIRST; A SUM THAT WOULD EXCEED 99999 IS
+000450*                  CAPPED AT 99999 AND COUNTED ON THE SUMMARY
+000460*                  REPORT INSTEAD OF SILENTLY WRAPPING.
+000470* 08/09/2026  RH   MRG-RPT-DETAIL-LINE RAN LONGER THAN THE
+000480*                  MRG-RPT-RECORD IT GETS MOVED INTO.  TRIMMED
+000490*                  THE TRAILING FILLER SO THE GROUP MATCHES
+000500*                  PIC X(80) EXACTLY.
+000510*================================================================
+000520
+000530 ENVIRONMENT DIVISION.
+000540 CONFIGURATION SECTION.
+000550 SOURCE-COMPUTER.  IBM-370.
+000560 OBJECT-COMPUTER.  IBM-370.
+000570
+000580 INPUT-OUTPUT SECTION.
+000590 FILE-CONTROL.
+000600     SELECT EXTRACT1 ASSIGN TO EXTRACT1
+000610         ORGANIZATION IS LINE SEQUENTIAL.
+000620
+000630     SELECT EXTRACT2 ASSIGN TO EXTRACT2
+000640         ORGANIZATION IS LINE SEQUENTIAL.
+000650
+000660     SELECT EXTRACT3 ASSIGN TO EXTRACT3
+000670         ORGANIZATION IS LINE SEQUENTIAL.
+000680
+000690     SELECT MERGED-FILE ASSIGN TO MERGED
+000700         ORGANIZATION IS LINE SEQUENTIAL.
+000710
+000720     SELECT SORT-WORK-FILE ASSIGN TO SRTWK01.
+000730
+000740     SELECT InputFile ASSIGN TO INPUT
+000750         ORGANIZATION IS INDEXED
+000760         ACCESS MODE IS DYNAMIC
+000770         RECORD KEY IS InputField1
+000780         FILE STATUS IS WS-INPUT-STATUS.
+000790
+000800     SELECT MRG-RPT-FILE ASSIGN TO SAMMRPT
+000810         ORGANIZATION IS LINE SEQUENTIAL.
+000820
+000830 DATA DIVISION.
+000840 FILE SECTION.
+000850 FD  EXTRACT1.
+000860     COPY SAMPREC REPLACING ==SAMP-RECORD== BY ==EX1-RECORD==
+000870                            ==SAMP-FIELD1== BY ==EX1-KEY==
+000880                            ==SAMP-FIELD2== BY ==EX1-AMT==.
+000890
+000900 FD  EXTRACT2.
+000910     COPY SAMPREC REPLACING ==SAMP-RECORD== BY ==EX2-RECORD==
+000920                            ==SAMP-FIELD1== BY ==EX2-KEY==
+000930                            ==SAMP-FIELD2== BY ==EX2-AMT==.
+000940
+000950 FD  EXTRACT3.
+000960     COPY SAMPREC REPLACING ==SAMP-RECORD== BY ==EX3-RECORD==
+000970                            ==SAMP-FIELD1== BY ==EX3-KEY==
+000980                            ==SAMP-FIELD2== BY ==EX3-AMT==.
+000990
+001000 FD  MERGED-FILE.
+001010     COPY SAMPREC REPLACING ==SAMP-RECORD== BY ==MRG-RECORD==
+001020                            ==SAMP-FIELD1== BY ==MRG-FIELD1==
+001030                            ==SAMP-FIELD2== BY ==MRG-FIELD2==.
+001040
+001050 SD  SORT-WORK-FILE.
+001060     COPY SAMPREC REPLACING ==SAMP-RECORD== BY ==SW-RECORD==
+001070                            ==SAMP-FIELD1== BY ==SW-FIELD1==
+001080                            ==SAMP-FIELD2== BY ==SW-FIELD2==.
+001090
+001100 FD  InputFile.
+001110     COPY SAMPREC REPLACING ==SAMP-RECORD== BY ==InputRecord==
+001120                            ==SAMP-FIELD1== BY ==InputField1==
+001130                            ==SAMP-FIELD2== BY ==InputField2==.
+001140
+001150 FD  MRG-RPT-FILE.
+001160 01  MRG-RPT-RECORD                  PIC X(80).
+001170
+001180 WORKING-STORAGE SECTION.
+001190*----------------------------------------------------------------
+001200* SWITCHES
+001210*----------------------------------------------------------------
+001220 01  WS-SWITCHES.
+001230     05  WS-EOF-SW               PIC X(01)      VALUE 'N'.
+001240         88  EOF-REACHED                        VALUE 'Y'.
+001250         88  EOF-NOT-REACHED                    VALUE 'N'.
+001260
+001270*----------------------------------------------------------------
+001280* FILE STATUS CODES
+001290*----------------------------------------------------------------
+001300 01  WS-INPUT-STATUS             PIC X(02)      VALUE '00'.
+001310     88  INPUT-STATUS-OK                        VALUE '00'.
+001320     88  INPUT-STATUS-DUPE                       VALUE '22'.
+001330
+001340*----------------------------------------------------------------
+001350* CONTROL-BREAK WORK AREAS AND COUNTERS
+001360*----------------------------------------------------------------
+001370 01  WS-HOLD-KEY                 PIC X(10)  VALUE SPACES.
+001380 01  WS-HOLD-SUM                 PIC 9(05)  VALUE ZERO.
+001390 77  WS-SUM-EDIT                 PIC 9(06)  COMP    VALUE ZERO.
+001400
+001410 77  WS-SOURCE-RECORDS           PIC 9(07)  COMP    VALUE ZERO.
+001420 77  WS-KEYS-LOADED              PIC 9(07)  COMP    VALUE ZERO.
+001430 77  WS-KEYS-DUPLICATED          PIC 9(07)  COMP    VALUE ZERO.
+001440 77  WS-KEYS-CAPPED              PIC 9(07)  COMP    VALUE ZERO.
+001450
+001460*----------------------------------------------------------------
+001470* MERGE-SUMMARY REPORT PRINT-IMAGE LINES
+001480*----------------------------------------------------------------
+001490 01  MRG-RPT-DETAIL-LINE.
+001500     05  MRG-RPT-LABEL           PIC X(30)  VALUE SPACES.
+001510     05  MRG-RPT-VALUE           PIC ZZZ,ZZZ,ZZ9  VALUE ZERO.
+001520     05  FILLER                  PIC X(39)  VALUE SPACES.
+001530
+001540 PROCEDURE DIVISION.
+001550*================================================================
+001560 0000-MAINLINE.
+001570*================================================================
+001580     PERFORM 1000-MERGE-EXTRACTS THRU 1000-EXIT
+001590     PERFORM 2000-INITIALIZE THRU 2000-EXIT
+001600     PERFORM 3000-SUMMARIZE-AND-LOAD THRU 3000-EXIT
+001610         UNTIL EOF-REACHED
+001620     PERFORM 3500-FLUSH-LAST-KEY THRU 3500-EXIT
+001630     PERFORM 4000-PRODUCE-SUMMARY-RPT THRU 4000-EXIT
+001640     PERFORM 9999-WRAP-UP THRU 9999-EXIT
+001650     STOP RUN.
+001660
+001670*================================================================
+001680 1000-MERGE-EXTRACTS.
+001690*================================================================
+001700     SORT SORT-WORK-FILE
+001710         ON ASCENDING KEY SW-FIELD1
+001720         USING EXTRACT1 EXTRACT2 EXTRACT3
+001730         GIVING MERGED-FILE.
+001740 1000-EXIT.
+001750     EXIT.
+001760
+001770*================================================================
+001780 2000-INITIALIZE.
+001790*================================================================
+001800     OPEN INPUT  MERGED-FILE
+001810     OPEN OUTPUT InputFile
+001820     OPEN OUTPUT MRG-RPT-FILE
+001830     PERFORM 2100-READ-MERGED THRU 2100-EXIT
+001840     IF EOF-NOT-REACHED
+001850         MOVE MRG-FIELD1 TO WS-HOLD-KEY
+001860         MOVE MRG-FIELD2 TO WS-HOLD-SUM
+001870         PERFORM 2100-READ-MERGED THRU 2100-EXIT
+001880     END-IF.
+001890 2000-EXIT.
+001900     EXIT.
+001910
+001920*================================================================
+001930 2100-READ-MERGED.
+001940*================================================================
+001950     READ MERGED-FILE INTO MRG-RECORD
+001960         AT END
+001970             MOVE 'Y' TO WS-EOF-SW
+001980         NOT AT END
+001990             ADD 1 TO WS-SOURCE-RECORDS
+002000     END-READ.
+002010 2100-EXIT.
+002020     EXIT.
+002030
+002040*================================================================
+002050 3000-SUMMARIZE-AND-LOAD.
+002060*================================================================
+002070     IF MRG-FIELD1 = WS-HOLD-KEY
+002080         COMPUTE WS-SUM-EDIT = WS-HOLD-SUM + MRG-FIELD2
+002090         IF WS-SUM-EDIT > 99999
+002100             ADD 1 TO WS-KEYS-CAPPED
+002110             DISPLAY 'SAMMRG - SUMMED AMOUNT FOR KEY '
+002120                 WS-HOLD-KEY ' EXCEEDS 99999 - CAPPED AT 99999'
+002130             MOVE 99999 TO WS-HOLD-SUM
+002140         ELSE
+002150             MOVE WS-SUM-EDIT TO WS-HOLD-SUM
+002160         END-IF
+002170     ELSE
+002180         PERFORM 3100-WRITE-CONSOLIDATED THRU 3100-EXIT
+002190         MOVE MRG-FIELD1 TO WS-HOLD-KEY
+002200         MOVE MRG-FIELD2 TO WS-HOLD-SUM
+002210     END-IF
+002220     PERFORM 2100-READ-MERGED THRU 2100-EXIT.
+002230 3000-EXIT.
+002240     EXIT.
+002250
+002260*================================================================
+002270 3100-WRITE-CONSOLIDATED.
+002280*================================================================
+002290     MOVE WS-HOLD-KEY TO InputField1
+002300     MOVE WS-HOLD-SUM TO InputField2
+002310     WRITE InputRecord
+002320         INVALID KEY
+002330             ADD 1 TO WS-KEYS-DUPLICATED
+002340             DISPLAY 'SAMMRG - DUPLICATE KEY LOADING InputFile: '
+002350                 WS-HOLD-KEY
+002360         NOT INVALID KEY
+002370             ADD 1 TO WS-KEYS-LOADED
+002380     END-WRITE.
+002390 3100-EXIT.
+002400     EXIT.
+002410
+002420*================================================================
+002430 3500-FLUSH-LAST-KEY.
+002440*================================================================
+002450     IF WS-HOLD-KEY NOT = SPACES
+002460         PERFORM 3100-WRITE-CONSOLIDATED THRU 3100-EXIT
+002470     END-IF.
+002480 3500-EXIT.
+002490     EXIT.
+002500
+002510*================================================================
+002520 4000-PRODUCE-SUMMARY-RPT.
+002530*================================================================
+002540     MOVE 'EXTRACT RECORDS MERGED . . . .' TO MRG-RPT-LABEL
+002550     MOVE WS-SOURCE-RECORDS                TO MRG-RPT-VALUE
+002560     MOVE MRG-RPT-DETAIL-LINE              TO MRG-RPT-RECORD
+002570     WRITE MRG-RPT-RECORD
+002580
+002590     MOVE 'UNIQUE KEYS LOADED . . . . . .' TO MRG-RPT-LABEL
+002600     MOVE WS-KEYS-LOADED                   TO MRG-RPT-VALUE
+002610     MOVE MRG-RPT-DETAIL-LINE              TO MRG-RPT-RECORD
+002620     WRITE MRG-RPT-RECORD
+002630
+002640     MOVE 'KEYS REJECTED AS DUPLICATE. .'  TO MRG-RPT-LABEL
+002650     MOVE WS-KEYS-DUPLICATED               TO MRG-RPT-VALUE
+002660     MOVE MRG-RPT-DETAIL-LINE              TO MRG-RPT-RECORD
+002670     WRITE MRG-RPT-RECORD
+002680
+002690     MOVE 'SUMMED AMOUNTS CAPPED AT 99999'  TO MRG-RPT-LABEL
+002700     MOVE WS-KEYS-CAPPED                   TO MRG-RPT-VALUE
+002710     MOVE MRG-RPT-DETAIL-LINE              TO MRG-RPT-RECORD
+002720     WRITE MRG-RPT-RECORD.
+002730 4000-EXIT.
+002740     EXIT.
+002750
+002760*================================================================
+002770 9999-WRAP-UP.
+002780*================================================================
+002790     CLOSE MERGED-FILE
+002800     CLOSE InputFile
+002810     CLOSE MRG-RPT-FILE.
+002820 9999-EXIT.
+002830     EXIT.
