@@ -0,0 +1,198 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    SampleAging.
+000120 AUTHOR.        R. HARTLEY.
+000130 INSTALLATION.  DATA PROCESSING - BATCH SYSTEMS.
+000140 DATE-WRITTEN.  08/09/2026.
+000150 DATE-COMPILED. 08/09/2026.
+000160*================================================================
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  RH   ORIGINAL PROGRAM.  READS OutputFile AND AGES
+000200*                  EACH RECORD OFF OutputField3 (THE DATE
+000210*                  SampleProgram LAST TOUCHED IT) INTO 0-30,
+000220*                  31-60 AND OVER-60 DAY BUCKETS SO OPERATIONS
+000230*                  CAN SEE HOW STALE THE FILE IS GETTING.
+000240* 08/09/2026  RH   SELECT/ASSIGN CLAUSES NOW NAME THE DD RATHER
+000250*                  THAN A FIXED LITERAL PATH, MATCHING
+000260*                  SampleProgram, SO THIS CAN RUN UNDER NEW JCL
+000270*                  MEMBER SAMPA010 AGAINST THE REAL PRODUCTION
+000280*                  OUTPUT.DATA INSTEAD OF ONLY A LOCAL FILE.
+000290* 08/09/2026  RH   AGE-RPT-DETAIL-LINE RAN LONGER THAN THE
+000300*                  AGE-RPT-RECORD IT GETS MOVED INTO.  TRIMMED
+000310*                  THE TRAILING FILLER SO THE GROUP MATCHES
+000320*                  PIC X(80) EXACTLY.
+000330*================================================================
+000340
+000350 ENVIRONMENT DIVISION.
+000360 CONFIGURATION SECTION.
+000370 SOURCE-COMPUTER.  IBM-370.
+000380 OBJECT-COMPUTER.  IBM-370.
+000390
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT OutputFile ASSIGN TO OUTPUT
+000430         ORGANIZATION IS INDEXED
+000440         ACCESS MODE IS DYNAMIC
+000450         RECORD KEY IS OutputField1
+000460         FILE STATUS IS WS-OUTPUT-STATUS.
+000470
+000480     SELECT AGE-RPT-FILE ASSIGN TO SAMPARPT
+000490         ORGANIZATION IS LINE SEQUENTIAL.
+000500
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  OutputFile.
+000540     COPY SAMPREC REPLACING ==SAMP-RECORD== BY ==OutputRecord==
+000550                            ==SAMP-FIELD1== BY ==OutputField1==
+000560                            ==SAMP-FIELD2== BY ==OutputField2==.
+000570     05  OutputField3                PIC 9(08).
+000580
+000590 FD  AGE-RPT-FILE.
+000600 01  AGE-RPT-RECORD                  PIC X(80).
+000610
+000620 WORKING-STORAGE SECTION.
+000630*----------------------------------------------------------------
+000640* SWITCHES
+000650*----------------------------------------------------------------
+000660 01  WS-SWITCHES.
+000670     05  WS-EOF-SW               PIC X(01)      VALUE 'N'.
+000680         88  EOF-REACHED                        VALUE 'Y'.
+000690         88  EOF-NOT-REACHED                    VALUE 'N'.
+000700
+000710*----------------------------------------------------------------
+000720* FILE STATUS CODES
+000730*----------------------------------------------------------------
+000740 01  WS-OUTPUT-STATUS            PIC X(02)      VALUE '00'.
+000750     88  OUTPUT-STATUS-OK                       VALUE '00'.
+000760     88  OUTPUT-STATUS-EOF                       VALUE '10'.
+000770
+000780*----------------------------------------------------------------
+000790* AGING BUCKET COUNTERS AND AMOUNTS
+000800*----------------------------------------------------------------
+000810 77  WS-BUCKET-0-30-CNT          PIC 9(07)  COMP    VALUE ZERO.
+000820 77  WS-BUCKET-31-60-CNT         PIC 9(07)  COMP    VALUE ZERO.
+000830 77  WS-BUCKET-OVER-60-CNT       PIC 9(07)  COMP    VALUE ZERO.
+000840 77  WS-BUCKET-0-30-AMT          PIC 9(09)  COMP    VALUE ZERO.
+000850 77  WS-BUCKET-31-60-AMT         PIC 9(09)  COMP    VALUE ZERO.
+000860 77  WS-BUCKET-OVER-60-AMT       PIC 9(09)  COMP    VALUE ZERO.
+000870
+000880*----------------------------------------------------------------
+000890* DATE-AGING WORK AREAS
+000900*----------------------------------------------------------------
+000910 77  WS-TODAY-YYYYMMDD           PIC 9(08)  VALUE ZERO.
+000920 77  WS-AGE-DAYS                 PIC S9(09) COMP   VALUE ZERO.
+000930
+000940 01  WS-CURR-DATE-DISPLAY        PIC X(10)  VALUE SPACES.
+000950
+000960*----------------------------------------------------------------
+000970* AGING REPORT PRINT-IMAGE LINES
+000980*----------------------------------------------------------------
+000990 01  AGE-RPT-HEADING-1.
+001000     05  FILLER                  PIC X(22)  VALUE
+001010         'SAMPLEAGING ANALYSIS '.
+001020     05  FILLER                  PIC X(08)  VALUE SPACES.
+001030     05  AGE-RPT-HDG-DATE        PIC X(10)  VALUE SPACES.
+001040     05  FILLER                  PIC X(40)  VALUE SPACES.
+001050
+001060 01  AGE-RPT-DETAIL-LINE.
+001070     05  AGE-RPT-DTL-LABEL       PIC X(20)  VALUE SPACES.
+001080     05  FILLER                  PIC X(02)  VALUE SPACES.
+001090     05  AGE-RPT-DTL-COUNT       PIC ZZZ,ZZZ,ZZ9  VALUE ZERO.
+001100     05  FILLER                  PIC X(04)  VALUE SPACES.
+001110     05  AGE-RPT-DTL-AMOUNT      PIC Z,ZZZ,ZZZ,ZZ9  VALUE ZERO.
+001120     05  FILLER                  PIC X(30)  VALUE SPACES.
+001130
+001140 PROCEDURE DIVISION.
+001150*================================================================
+001160 0000-MAINLINE.
+001170*================================================================
+001180     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001190     PERFORM 2000-AGE-RECORD THRU 2000-EXIT
+001200         UNTIL EOF-REACHED
+001210     PERFORM 3000-PRODUCE-AGING-RPT THRU 3000-EXIT
+001220     PERFORM 9999-WRAP-UP THRU 9999-EXIT
+001230     STOP RUN.
+001240
+001250*================================================================
+001260 1000-INITIALIZE.
+001270*================================================================
+001280     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD
+001290     MOVE WS-TODAY-YYYYMMDD(1:4) TO WS-CURR-DATE-DISPLAY(1:4)
+001300     MOVE '/'                    TO WS-CURR-DATE-DISPLAY(5:1)
+001310     MOVE WS-TODAY-YYYYMMDD(5:2) TO WS-CURR-DATE-DISPLAY(6:2)
+001320     MOVE '/'                    TO WS-CURR-DATE-DISPLAY(8:1)
+001330     MOVE WS-TODAY-YYYYMMDD(7:2) TO WS-CURR-DATE-DISPLAY(9:2)
+001340     OPEN INPUT OutputFile
+001350     OPEN OUTPUT AGE-RPT-FILE
+001360     PERFORM 1100-READ-OUTPUT THRU 1100-EXIT.
+001370 1000-EXIT.
+001380     EXIT.
+001390
+001400*================================================================
+001410 1100-READ-OUTPUT.
+001420*================================================================
+001430     READ OutputFile NEXT RECORD INTO OutputRecord
+001440         AT END
+001450             MOVE 'Y' TO WS-EOF-SW
+001460     END-READ.
+001470 1100-EXIT.
+001480     EXIT.
+001490
+001500*================================================================
+001510 2000-AGE-RECORD.
+001520*================================================================
+001530     COMPUTE WS-AGE-DAYS =
+001540         FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD)
+001550         - FUNCTION INTEGER-OF-DATE(OutputField3)
+001560     EVALUATE TRUE
+001570         WHEN WS-AGE-DAYS <= 30
+001580             ADD 1 TO WS-BUCKET-0-30-CNT
+001590             ADD OutputField2 TO WS-BUCKET-0-30-AMT
+001600         WHEN WS-AGE-DAYS <= 60
+001610             ADD 1 TO WS-BUCKET-31-60-CNT
+001620             ADD OutputField2 TO WS-BUCKET-31-60-AMT
+001630         WHEN OTHER
+001640             ADD 1 TO WS-BUCKET-OVER-60-CNT
+001650             ADD OutputField2 TO WS-BUCKET-OVER-60-AMT
+001660     END-EVALUATE
+001670     PERFORM 1100-READ-OUTPUT THRU 1100-EXIT.
+001680 2000-EXIT.
+001690     EXIT.
+001700
+001710*================================================================
+001720 3000-PRODUCE-AGING-RPT.
+001730*================================================================
+001740     MOVE WS-CURR-DATE-DISPLAY TO AGE-RPT-HDG-DATE
+001750     MOVE AGE-RPT-HEADING-1    TO AGE-RPT-RECORD
+001760     WRITE AGE-RPT-RECORD
+001770
+001780     MOVE SPACES TO AGE-RPT-RECORD
+001790     WRITE AGE-RPT-RECORD
+001800
+001810     MOVE '0-30 DAYS'          TO AGE-RPT-DTL-LABEL
+001820     MOVE WS-BUCKET-0-30-CNT   TO AGE-RPT-DTL-COUNT
+001830     MOVE WS-BUCKET-0-30-AMT   TO AGE-RPT-DTL-AMOUNT
+001840     MOVE AGE-RPT-DETAIL-LINE  TO AGE-RPT-RECORD
+001850     WRITE AGE-RPT-RECORD
+001860
+001870     MOVE '31-60 DAYS'         TO AGE-RPT-DTL-LABEL
+001880     MOVE WS-BUCKET-31-60-CNT  TO AGE-RPT-DTL-COUNT
+001890     MOVE WS-BUCKET-31-60-AMT  TO AGE-RPT-DTL-AMOUNT
+001900     MOVE AGE-RPT-DETAIL-LINE  TO AGE-RPT-RECORD
+001910     WRITE AGE-RPT-RECORD
+001920
+001930     MOVE 'OVER 60 DAYS'          TO AGE-RPT-DTL-LABEL
+001940     MOVE WS-BUCKET-OVER-60-CNT   TO AGE-RPT-DTL-COUNT
+001950     MOVE WS-BUCKET-OVER-60-AMT   TO AGE-RPT-DTL-AMOUNT
+001960     MOVE AGE-RPT-DETAIL-LINE     TO AGE-RPT-RECORD
+001970     WRITE AGE-RPT-RECORD.
+001980 3000-EXIT.
+001990     EXIT.
+002000
+002010*================================================================
+002020 9999-WRAP-UP.
+002030*================================================================
+002040     CLOSE OutputFile
+002050     CLOSE AGE-RPT-FILE.
+002060 9999-EXIT.
+002070     EXIT.
