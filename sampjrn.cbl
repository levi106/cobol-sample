@@ -0,0 +1,162 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    SampleJournal.
+000120 AUTHOR.        R. HARTLEY.
+000130 INSTALLATION.  DATA PROCESSING - BATCH SYSTEMS.
+000140 DATE-WRITTEN.  08/09/2026.
+000150 DATE-COMPILED. 08/09/2026.
+000160*================================================================
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  RH   ORIGINAL PROGRAM.  LISTS THE AUDIT JOURNAL
+000200*                  SampleProgram WRITES TO AUD-FILE EVERY TIME
+000210*                  IT INCREMENTS AN OutputField2 - ONE LINE PER
+000220*                  JOURNAL ENTRY SHOWING THE KEY, THE OLD AND
+000230*                  NEW VALUES, AND THE RUN THAT MADE THE CHANGE.
+000240* 08/09/2026  RH   SELECT/ASSIGN CLAUSES NOW NAME THE DD RATHER
+000250*                  THAN A FIXED LITERAL PATH, MATCHING
+000260*                  SampleProgram, SO THIS CAN RUN UNDER NEW JCL
+000270*                  MEMBER SAMPR010 AGAINST THE REAL PRODUCTION
+000280*                  AUDIT.DATA THAT SAMPLE1 WRITES.
+000290* 08/09/2026  RH   JRNL-RPT-DETAIL-LINE AND JRNL-RPT-TOTAL-LINE
+000300*                  RAN LONGER THAN THE JRNL-RPT-RECORD PIC X(80)
+000310*                  THEY GET MOVED INTO.  TRIMMED THE TRAILING
+000320*                  FILLER ON EACH SO BOTH GROUPS MATCH 80 BYTES
+000330*                  EXACTLY.
+000340* 08/09/2026  RH   RENAMED THE JCL MEMBER THIS RUNS UNDER FROM
+000350*                  SAMPJRN010 TO SAMPR010 - TEN CHARACTERS IS
+000360*                  LONGER THAN A PDS MEMBER NAME CAN BE.
+000370*================================================================
+000380
+000390 ENVIRONMENT DIVISION.
+000400 CONFIGURATION SECTION.
+000410 SOURCE-COMPUTER.  IBM-370.
+000420 OBJECT-COMPUTER.  IBM-370.
+000430
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460     SELECT AUD-FILE ASSIGN TO SAMPLAUD
+000470         ORGANIZATION IS LINE SEQUENTIAL.
+000480
+000490     SELECT JRNL-RPT-FILE ASSIGN TO SAMPJRPT
+000500         ORGANIZATION IS LINE SEQUENTIAL.
+000510
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  AUD-FILE.
+000550 01  AUD-RECORD.
+000560     05  AUD-KEY                 PIC X(10).
+000570     05  FILLER                  PIC X(01).
+000580     05  AUD-OLD-VALUE           PIC 9(05).
+000590     05  FILLER                  PIC X(01).
+000600     05  AUD-NEW-VALUE           PIC 9(05).
+000610     05  FILLER                  PIC X(01).
+000620     05  AUD-RUN-ID              PIC X(14).
+000630     05  FILLER                  PIC X(13).
+000640
+000650 FD  JRNL-RPT-FILE.
+000660 01  JRNL-RPT-RECORD                 PIC X(80).
+000670
+000680 WORKING-STORAGE SECTION.
+000690*----------------------------------------------------------------
+000700* SWITCHES
+000710*----------------------------------------------------------------
+000720 01  WS-SWITCHES.
+000730     05  WS-EOF-SW               PIC X(01)      VALUE 'N'.
+000740         88  EOF-REACHED                        VALUE 'Y'.
+000750         88  EOF-NOT-REACHED                    VALUE 'N'.
+000760
+000770*----------------------------------------------------------------
+000780* RUN COUNTER
+000790*----------------------------------------------------------------
+000800 77  WS-ENTRIES-LISTED           PIC 9(07)  COMP    VALUE ZERO.
+000810
+000820*----------------------------------------------------------------
+000830* JOURNAL-LISTING REPORT PRINT-IMAGE LINES
+000840*----------------------------------------------------------------
+000850 01  JRNL-RPT-HEADING-1.
+000860     05  FILLER                  PIC X(30)  VALUE
+000870         'SAMPLEJOURNAL AUDIT LISTING'.
+000880     05  FILLER                  PIC X(50)  VALUE SPACES.
+000890
+000900 01  JRNL-RPT-DETAIL-LINE.
+000910     05  JRNL-RPT-KEY            PIC X(10)  VALUE SPACES.
+000920     05  FILLER                  PIC X(03)  VALUE SPACES.
+000930     05  JRNL-RPT-OLD            PIC ZZZZ9  VALUE ZERO.
+000940     05  FILLER                  PIC X(05)  VALUE SPACES.
+000950     05  JRNL-RPT-NEW            PIC ZZZZ9  VALUE ZERO.
+000960     05  FILLER                  PIC X(05)  VALUE SPACES.
+000970     05  JRNL-RPT-RUN-ID         PIC X(14)  VALUE SPACES.
+000980     05  FILLER                  PIC X(33)  VALUE SPACES.
+000990
+001000 01  JRNL-RPT-TOTAL-LINE.
+001010     05  JRNL-RPT-TOT-LABEL      PIC X(30)  VALUE SPACES.
+001020     05  JRNL-RPT-TOT-VALUE      PIC ZZZ,ZZZ,ZZ9  VALUE ZERO.
+001030     05  FILLER                  PIC X(39)  VALUE SPACES.
+001040
+001050 PROCEDURE DIVISION.
+001060*================================================================
+001070 0000-MAINLINE.
+001080*================================================================
+001090     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001100     PERFORM 2000-LIST-ENTRY THRU 2000-EXIT
+001110         UNTIL EOF-REACHED
+001120     PERFORM 3000-PRODUCE-TOTALS THRU 3000-EXIT
+001130     PERFORM 9999-WRAP-UP THRU 9999-EXIT
+001140     STOP RUN.
+001150
+001160*================================================================
+001170 1000-INITIALIZE.
+001180*================================================================
+001190     OPEN INPUT  AUD-FILE
+001200     OPEN OUTPUT JRNL-RPT-FILE
+001210     MOVE JRNL-RPT-HEADING-1 TO JRNL-RPT-RECORD
+001220     WRITE JRNL-RPT-RECORD
+001230     MOVE SPACES TO JRNL-RPT-RECORD
+001240     WRITE JRNL-RPT-RECORD
+001250     PERFORM 1100-READ-AUDIT THRU 1100-EXIT.
+001260 1000-EXIT.
+001270     EXIT.
+001280
+001290*================================================================
+001300 1100-READ-AUDIT.
+001310*================================================================
+001320     READ AUD-FILE INTO AUD-RECORD
+001330         AT END
+001340             MOVE 'Y' TO WS-EOF-SW
+001350     END-READ.
+001360 1100-EXIT.
+001370     EXIT.
+001380
+001390*================================================================
+001400 2000-LIST-ENTRY.
+001410*================================================================
+001420     MOVE AUD-KEY            TO JRNL-RPT-KEY
+001430     MOVE AUD-OLD-VALUE      TO JRNL-RPT-OLD
+001440     MOVE AUD-NEW-VALUE      TO JRNL-RPT-NEW
+001450     MOVE AUD-RUN-ID         TO JRNL-RPT-RUN-ID
+001460     MOVE JRNL-RPT-DETAIL-LINE TO JRNL-RPT-RECORD
+001470     WRITE JRNL-RPT-RECORD
+001480     ADD 1 TO WS-ENTRIES-LISTED
+001490     PERFORM 1100-READ-AUDIT THRU 1100-EXIT.
+001500 2000-EXIT.
+001510     EXIT.
+001520
+001530*================================================================
+001540 3000-PRODUCE-TOTALS.
+001550*================================================================
+001560     MOVE SPACES TO JRNL-RPT-RECORD
+001570     WRITE JRNL-RPT-RECORD
+001580     MOVE 'JOURNAL ENTRIES LISTED . . . .' TO JRNL-RPT-TOT-LABEL
+001590     MOVE WS-ENTRIES-LISTED               TO JRNL-RPT-TOT-VALUE
+001600     MOVE JRNL-RPT-TOTAL-LINE             TO JRNL-RPT-RECORD
+001610     WRITE JRNL-RPT-RECORD.
+001620 3000-EXIT.
+001630     EXIT.
+001640
+001650*================================================================
+001660 9999-WRAP-UP.
+001670*================================================================
+001680     CLOSE AUD-FILE
+001690     CLOSE JRNL-RPT-FILE.
+001700 9999-EXIT.
+001710     EXIT.
