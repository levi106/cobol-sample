@@ -1,54 +1,600 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SampleProgram.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-   SELECT InputFile ASSIGN TO 'input.dat'
-       ORGANIZATION IS LINE SEQUENTIAL.
-   SELECT OutputFile ASSIGN TO 'output.dat'
-       ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-FD  InputFile.
-01  InputRecord.
-   05  InputField1   PIC X(10).
-   05  InputField2   PIC 9(5).
-
-FD  OutputFile.
-01  OutputRecord.
-   05  OutputField1  PIC X(10).
-   05  OutputField2  PIC 9(5).
-
-WORKING-STORAGE SECTION.
-01  WS-EOF            PIC X VALUE 'N'.
-
-PROCEDURE DIVISION.
-Main-Logic.
-   OPEN INPUT InputFile
-   OPEN OUTPUT OutputFile
-   PERFORM UNTIL WS-EOF = 'Y'
-       READ InputFile INTO InputRecord
-           AT END
-               MOVE 'Y' TO WS-EOF
-           NOT AT END
-               MOVE InputField1 TO OutputField1
-               ADD 1 TO InputField2
-               MOVE InputField2 TO OutputField2
-               WRITE OutputRecord
-       END-READ
-   END-PERFORM
-   CLOSE InputFile
-   CLOSE OutputFile
-   STOP RUN.
-
-Explanation
-IDENTIFICATION DIVISION: This section contains the program's metadata, such as the program ID.
-ENVIRONMENT DIVISION: Defines the environment in which the program runs, including file assignments.
-DATA DIVISION: Contains the definitions of the files and working storage variables.
-FILE SECTION: Describes the structure of the input and output files.
-WORKING-STORAGE SECTION: Defines temporary variables used during program execution.
-PROCEDURE DIVISION: Contains the main logic of the program, including opening files, reading records, processing data, writing records, and closing files.
-
-This example reads records from input.dat, increments a numeric field by 1, and writes the modified records to output.dat. Feel free to adapt this template to fit your specific needs!
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    SampleProgram.
+000120 AUTHOR.        R. HARTLEY.
+000130 INSTALLATION.  DATA PROCESSING - BATCH SYSTEMS.
+000140 DATE-WRITTEN.  01/15/2024.
+000150 DATE-COMPILED. 08/09/2026.
+000160*================================================================
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 01/15/2024  RH   ORIGINAL PROGRAM - READ InputFile, INCREMENT
+000200*                  InputField2, WRITE OutputFile.
+000210* 08/09/2026  RH   ADDED RPT-FILE CONTROL-TOTAL / BALANCING
+000220*                  REPORT SO OPERATIONS CAN BALANCE RECORD
+000230*                  COUNTS AND THE OutputField2 HASH TOTAL
+000240*                  BEFORE RELEASING OUTPUT.DAT DOWNSTREAM.
+000250* 08/09/2026  RH   ADDED EDIT OF INPUTFIELD1/INPUTFIELD2 AND A
+000260*                  REJECT FILE WITH REASON CODES SO A BAD
+000270*                  RECORD NO LONGER ABENDS THE RUN.
+000280* 08/09/2026  RH   CONVERTED InputFile/OutputFile FROM LINE
+000290*                  SEQUENTIAL TO INDEXED (KSDS), KEYED ON
+000300*                  InputField1/OutputField1.  SEE SampleUpdate
+000310*                  FOR THE COMPANION LOOKUP/UPDATE PROGRAM THAT
+000320*                  CORRECTS ONE RECORD WITHOUT A FULL REWRITE.
+000330* 08/09/2026  RH   ADDED CHECKPOINT/RESTART.  CKPT-FILE GETS A
+000340*                  CHECKPOINT RECORD EVERY WS-CKPT-INTERVAL
+000350*                  RECORDS; ON A RERUN 1000-INITIALIZE READS THE
+000360*                  LAST CHECKPOINT AND STARTS InputFile PAST
+000370*                  THAT KEY SO AN ABEND DOES NOT COST THE WHOLE
+000380*                  BATCH WINDOW.
+000390* 08/09/2026  RH   MOVED THE InputRecord/OutputRecord LAYOUT
+000400*                  INTO COPYBOOK SAMPREC SO DOWNSTREAM PROGRAMS
+000410*                  CAN COPY THE SAME SHAPE INSTEAD OF GUESSING.
+000420* 08/09/2026  RH   ADDED OutputField3, THE RUN DATE EACH OUTPUT
+000430*                  RECORD WAS LAST TOUCHED (YYYYMMDD), SO
+000440*                  SampleAging CAN AGE OutputFile INTO 0-30/
+000450*                  31-60/OVER-60 DAY BUCKETS.
+000460* 08/09/2026  RH   ADDED AUD-FILE, A BEFORE/AFTER AUDIT JOURNAL
+000470*                  OF EVERY INCREMENT APPLIED (KEY, OLD AND NEW
+000480*                  OutputField2, RUN-ID).  SEE SampleJournal FOR
+000490*                  THE LISTING REPORT THAT READS IT BACK.
+000500* 08/09/2026  RH   ADDED PARM-FILE AND 1070-GET-PARAMETERS SO
+000510*                  THE INCREMENT AMOUNT AND THE SIZE OF THE
+000520*                  PROCESSING WINDOW (MAX InputFile RECORDS PER
+000530*                  RUN) ARE CONTROL-CARD DRIVEN INSTEAD OF
+000540*                  HARDCODED.  A RUN THAT HITS ITS WINDOW
+000550*                  CHECKPOINTS AND STOPS; THE NEXT RUN RESTARTS
+000560*                  PAST THAT KEY.
+000570* 08/09/2026  RH   OPENS OutputFile I-O (CREATING IT THE FIRST
+000580*                  TIME OUT) AND OPENS AUD-FILE EXTEND SO BOTH
+000590*                  ACCUMULATE ACROSS RUNS INSTEAD OF BEING
+000600*                  TRUNCATED EVERY TIME SampleProgram STARTS -
+000610*                  A RESTARTED RUN WAS LOSING ITS PRIOR OUTPUT
+000620*                  AND SampleAging/SampleJournal COULD ONLY EVER
+000630*                  SEE THE CURRENT RUN'S RECORDS.
+000640* 08/09/2026  RH   THE InputField2-WOULD-OVERFLOW EDIT CHECK NOW
+000650*                  TESTS THE RESULT OF WS-INCREMENT-AMOUNT
+000660*                  RATHER THAN A HARDCODED +1, SO A CONTROL-CARD
+000670*                  INCREMENT THAT WOULD DRIVE InputField2 ABOVE
+000680*                  99999 OR BELOW ZERO STILL GETS REJECTED
+000690*                  INSTEAD OF SILENTLY WRAPPING.
+000700* 08/09/2026  RH   SELECT/ASSIGN CLAUSES FOR InputFile,
+000710*                  OutputFile, RPT-FILE, REJ-FILE, CKPT-FILE,
+000720*                  AUD-FILE AND PARM-FILE NOW NAME THE DD
+000730*                  RATHER THAN A FIXED LITERAL PATH, SO JCL
+000740*                  MEMBER SAMPJ010 BINDS TO THE GENERATION
+000750*                  ROLLED BY THE PRIOR STEP INSTEAD OF A FIXED
+000760*                  FILE NAME.
+000770* 08/09/2026  RH   9999-WRAP-UP WAS RE-TRUNCATING CKPT-FILE ON
+000780*                  EVERY RUN, INCLUDING A RUN THAT STOPPED VIA
+000790*                  THE PROCESSING WINDOW - WIPING OUT THE VERY
+000800*                  CHECKPOINT 1100-READ-INPUT HAD JUST WRITTEN
+000810*                  FOR RESTART.  ADDED WS-TRUE-EOF-SW, SET ONLY
+000820*                  BY THE AT END BRANCH OF 1100-READ-INPUT, AND
+000830*                  GATED THE WIPE ON IT SO A WINDOW-TRIGGERED
+000840*                  STOP LEAVES CKPT-FILE INTACT FOR THE RESTART.
+000850* 08/09/2026  RH   2000-PROCESS-FILE WAS INCREMENTING InputField2
+000860*                  IN PLACE, SO A RECORD THAT LATER FAILED THE
+000870*                  WRITE OutputRecord (DUPLICATE KEY) GOT REJECTED
+000880*                  WITH ITS POST-INCREMENT VALUE INSTEAD OF THE
+000890*                  ORIGINAL, UNREJECTED InputRecord.
+000900*                  OutputField2 IS NOW COMPUTED DIRECTLY FROM
+000910*                  InputField2 + WS-INCREMENT-AMOUNT WITHOUT
+000920*                  TOUCHING InputField2 AT ALL.
+000930* 08/09/2026  RH   WRITE OutputRecord TREATED EVERY DUPLICATE KEY
+000940*                  AS A HARD REJECT, BUT OutputFile NOW PERSISTS
+000950*                  ACROSS RUNS - SO ANY KEY THAT EVER APPEARED
+000960*                  ONCE COULD NEVER BE PROCESSED AGAIN.  A
+000970*                  DUPLICATE KEY (FILE STATUS 22) NOW FALLS BACK
+000980*                  TO 2600-REWRITE-EXISTING, WHICH READS THE
+000990*                  CURRENT RECORD, CAPTURES ITS OutputField2 AS
+001000*                  THE AUDIT OLD VALUE, AND REWRITES IT WITH THE
+001010*                  NEWLY COMPUTED VALUE - SO REPEAT RUNS AGAINST
+001020*                  THE SAME ACCOUNT KEEP INCREMENTING IT INSTEAD
+001030*                  OF PERMANENTLY REJECTING IT.
+001040* 08/09/2026  RH   RPT-DETAIL-LINE RAN LONGER THAN THE RPT-RECORD
+001050*                  IT GETS MOVED INTO.  TRIMMED THE TRAILING
+001060*                  FILLER SO THE GROUP MATCHES PIC X(80) EXACTLY.
+001070* 08/09/2026  RH   1000-INITIALIZE WAS OPENING CKPT-FILE OUTPUT
+001080*                  (TRUNCATING IT) ON EVERY RUN, INCLUDING A
+001090*                  RESTART - RIGHT AFTER 1050-CHECK-RESTART HAD
+001100*                  JUST CONSUMED THE PRIOR CHECKPOINT.  A RESTARTED
+001110*                  RUN THAT ITSELF ABENDED BEFORE ITS FIRST NEW
+001120*                  CHECKPOINT LOST THE RECOVERY POINT ENTIRELY.
+001130*                  CHANGED THE OPEN TO EXTEND, SAME AS AUD-FILE,
+001140*                  SO CKPT-FILE ONLY EVER GETS WIPED BY 9999-
+001150*                  WRAP-UP'S EXISTING TRUE-EOF-REACHED GATE.
+001160* 08/09/2026  RH   BECAUSE OutputFile NOW PERSISTS ACROSS RUNS, A
+001170*                  RESTART THAT REPROCESSES RECORDS ALREADY
+001180*                  WRITTEN BEFORE THE ABEND WAS FALLING INTO
+001190*                  2600-REWRITE-EXISTING AND LOGGING A SECOND,
+001200*                  NO-OP AUDIT ENTRY AND CONTROL-TOTAL COUNT FOR
+001210*                  EACH ONE.  2600-REWRITE-EXISTING NOW COMPARES
+001220*                  THE RECOMPUTED VALUE TO THE VALUE IT JUST READ
+001230*                  AND SKIPS THE REWRITE/AUDIT/COUNTERS WHEN THEY
+001240*                  MATCH - A SAME-RUN-GAP REPLAY RECOMPUTES THE
+001250*                  IDENTICAL VALUE, WHILE A LEGITIMATE REPEAT
+001260*                  INCREMENT ON A LATER DAY WILL NOT.
+001270*================================================================
+001280
+001290 ENVIRONMENT DIVISION.
+001300 CONFIGURATION SECTION.
+001310 SOURCE-COMPUTER.  IBM-370.
+001320 OBJECT-COMPUTER.  IBM-370.
+001330
+001340 INPUT-OUTPUT SECTION.
+001350 FILE-CONTROL.
+001360     SELECT InputFile ASSIGN TO INPUT
+001370         ORGANIZATION IS INDEXED
+001380         ACCESS MODE IS DYNAMIC
+001390         RECORD KEY IS InputField1
+001400         FILE STATUS IS WS-INPUT-STATUS.
+001410
+001420     SELECT OutputFile ASSIGN TO OUTPUT
+001430         ORGANIZATION IS INDEXED
+001440         ACCESS MODE IS DYNAMIC
+001450         RECORD KEY IS OutputField1
+001460         FILE STATUS IS WS-OUTPUT-STATUS.
+001470
+001480     SELECT RPT-FILE ASSIGN TO SAMPLRPT
+001490         ORGANIZATION IS LINE SEQUENTIAL.
+001500
+001510     SELECT REJ-FILE ASSIGN TO SAMPLREJ
+001520         ORGANIZATION IS LINE SEQUENTIAL.
+001530
+001540     SELECT OPTIONAL CKPT-FILE ASSIGN TO SAMPLCKP
+001550         ORGANIZATION IS LINE SEQUENTIAL
+001560         FILE STATUS IS WS-CKPT-STATUS.
+001570
+001580     SELECT AUD-FILE ASSIGN TO SAMPLAUD
+001590         ORGANIZATION IS LINE SEQUENTIAL.
+001600
+001610     SELECT OPTIONAL PARM-FILE ASSIGN TO SAMPLPRM
+001620         ORGANIZATION IS LINE SEQUENTIAL
+001630         FILE STATUS IS WS-PARM-STATUS.
+001640
+001650 DATA DIVISION.
+001660 FILE SECTION.
+001670 FD  InputFile.
+001680     COPY SAMPREC REPLACING ==SAMP-RECORD== BY ==InputRecord==
+001690                            ==SAMP-FIELD1== BY ==InputField1==
+001700                            ==SAMP-FIELD2== BY ==InputField2==.
+001710
+001720 FD  OutputFile.
+001730     COPY SAMPREC REPLACING ==SAMP-RECORD== BY ==OutputRecord==
+001740                            ==SAMP-FIELD1== BY ==OutputField1==
+001750                            ==SAMP-FIELD2== BY ==OutputField2==.
+001760     05  OutputField3                PIC 9(08).
+001770
+001780 FD  RPT-FILE.
+001790 01  RPT-RECORD                      PIC X(80).
+001800
+001810 FD  REJ-FILE.
+001820 01  REJ-RECORD                      PIC X(49).
+001830
+001840 FD  CKPT-FILE.
+001850 01  CKPT-RECORD                     PIC X(25).
+001860
+001870 FD  AUD-FILE.
+001880 01  AUD-RECORD                      PIC X(50).
+001890
+001900 FD  PARM-FILE.
+001910 01  PARM-RECORD.
+001920     05  PARM-INCREMENT              PIC S9(05).
+001930     05  PARM-MAX-RECORDS            PIC 9(07).
+001940
+001950 WORKING-STORAGE SECTION.
+001960*----------------------------------------------------------------
+001970* SWITCHES
+001980*----------------------------------------------------------------
+001990 01  WS-SWITCHES.
+002000     05  WS-EOF-SW               PIC X(01)      VALUE 'N'.
+002010         88  EOF-REACHED                        VALUE 'Y'.
+002020         88  EOF-NOT-REACHED                    VALUE 'N'.
+002030     05  WS-REJECT-SW            PIC X(01)      VALUE 'N'.
+002040         88  RECORD-REJECTED                    VALUE 'Y'.
+002050         88  RECORD-ACCEPTED                     VALUE 'N'.
+002060     05  WS-CKPT-EOF-SW          PIC X(01)      VALUE 'N'.
+002070         88  CKPT-EOF-REACHED                    VALUE 'Y'.
+002080     05  WS-RESTART-SW           PIC X(01)      VALUE 'N'.
+002090         88  RESTART-REQUESTED                   VALUE 'Y'.
+002100     05  WS-TRUE-EOF-SW          PIC X(01)      VALUE 'N'.
+002110         88  TRUE-EOF-REACHED                    VALUE 'Y'.
+002120
+002130*----------------------------------------------------------------
+002140* INDEXED FILE STATUS CODES
+002150*----------------------------------------------------------------
+002160 01  WS-FILE-STATUSES.
+002170     05  WS-INPUT-STATUS         PIC X(02)      VALUE '00'.
+002180         88  INPUT-STATUS-OK                    VALUE '00'.
+002190         88  INPUT-STATUS-EOF                    VALUE '10'.
+002200     05  WS-OUTPUT-STATUS        PIC X(02)      VALUE '00'.
+002210         88  OUTPUT-STATUS-OK                    VALUE '00'.
+002220         88  OUTPUT-STATUS-NOFILE                VALUE '35'.
+002230         88  OUTPUT-STATUS-DUPE                  VALUE '22'.
+002240     05  WS-CKPT-STATUS          PIC X(02)      VALUE '00'.
+002250         88  CKPT-STATUS-OK                      VALUE '00'.
+002260         88  CKPT-STATUS-NOFILE                  VALUE '35'.
+002270     05  WS-PARM-STATUS          PIC X(02)      VALUE '00'.
+002280         88  PARM-STATUS-OK                      VALUE '00'.
+002290         88  PARM-STATUS-NOFILE                  VALUE '35'.
+002300
+002310*----------------------------------------------------------------
+002320* CONTROL-CARD PARAMETERS (DEFAULTED UNTIL PARM-FILE SAYS
+002330* OTHERWISE - SEE 1070-GET-PARAMETERS)
+002340*----------------------------------------------------------------
+002350 77  WS-INCREMENT-AMOUNT         PIC S9(05) COMP    VALUE +1.
+002360 77  WS-MAX-RECORDS              PIC 9(07)  COMP    VALUE ZERO.
+002370 77  WS-EDIT-NEW-VALUE           PIC S9(06) COMP    VALUE ZERO.
+002380 77  WS-NEW-OUTPUT-VALUE         PIC 9(05)          VALUE ZERO.
+002390
+002400*----------------------------------------------------------------
+002410* CONTROL-TOTAL / BALANCING REPORT COUNTERS
+002420*----------------------------------------------------------------
+002430 77  WS-RECORDS-READ             PIC 9(07)  COMP    VALUE ZERO.
+002440 77  WS-RECORDS-WRITTEN          PIC 9(07)  COMP    VALUE ZERO.
+002450 77  WS-RECORDS-REJECTED         PIC 9(07)  COMP    VALUE ZERO.
+002460 77  WS-HASH-TOTAL               PIC 9(09)  COMP    VALUE ZERO.
+002470
+002480*----------------------------------------------------------------
+002490* CHECKPOINT/RESTART WORK AREAS
+002500*----------------------------------------------------------------
+002510 77  WS-CKPT-INTERVAL            PIC 9(05)  COMP    VALUE 1000.
+002520 77  WS-RECS-SINCE-CKPT          PIC 9(05)  COMP    VALUE ZERO.
+002530
+002540 01  WS-RUN-ID                   PIC X(14)  VALUE SPACES.
+002550
+002560 01  WS-RESTART-KEY               PIC X(10)  VALUE SPACES.
+002570
+002580 01  WS-CKPT-LINE.
+002590     05  WS-CKPT-RUN-ID          PIC X(14)  VALUE SPACES.
+002600     05  FILLER                  PIC X(01)  VALUE SPACE.
+002610     05  WS-CKPT-LAST-KEY        PIC X(10)  VALUE SPACES.
+002620
+002630*----------------------------------------------------------------
+002640* AUDIT-JOURNAL WORK AREAS
+002650*----------------------------------------------------------------
+002660 77  WS-AUD-OLD-HOLD             PIC 9(05)  VALUE ZERO.
+002670
+002680 01  WS-AUD-LINE.
+002690     05  WS-AUD-KEY              PIC X(10)  VALUE SPACES.
+002700     05  FILLER                  PIC X(01)  VALUE SPACE.
+002710     05  WS-AUD-OLD-VALUE        PIC 9(05)  VALUE ZERO.
+002720     05  FILLER                  PIC X(01)  VALUE SPACE.
+002730     05  WS-AUD-NEW-VALUE        PIC 9(05)  VALUE ZERO.
+002740     05  FILLER                  PIC X(01)  VALUE SPACE.
+002750     05  WS-AUD-RUN-ID           PIC X(14)  VALUE SPACES.
+002760     05  FILLER                  PIC X(13)  VALUE SPACES.
+002770
+002780*----------------------------------------------------------------
+002790* EDIT / REJECT-REASON WORK AREAS
+002800*----------------------------------------------------------------
+002810 01  WS-REJECT-INFO.
+002820     05  WS-REJECT-REASON-CD     PIC 9(02)  VALUE ZERO.
+002830     05  WS-REJECT-REASON-TXT    PIC X(30)  VALUE SPACES.
+002840
+002850 01  WS-REJ-LINE.
+002860     05  WS-REJ-ORIGINAL-RECORD  PIC X(15)  VALUE SPACES.
+002870     05  FILLER                  PIC X(01)  VALUE SPACE.
+002880     05  WS-REJ-REASON-CODE      PIC 9(02)  VALUE ZERO.
+002890     05  FILLER                  PIC X(01)  VALUE SPACE.
+002900     05  WS-REJ-REASON-TEXT      PIC X(30)  VALUE SPACES.
+002910
+002920*----------------------------------------------------------------
+002930* BALANCING REPORT PRINT-IMAGE LINES
+002940*----------------------------------------------------------------
+002950 01  RPT-HEADING-1.
+002960     05  FILLER                  PIC X(22)  VALUE
+002970         'SAMPLEPROGRAM BALANCE'.
+002980     05  FILLER                  PIC X(08)  VALUE SPACES.
+002990     05  RPT-HDG-DATE            PIC X(10)  VALUE SPACES.
+003000     05  FILLER                  PIC X(40)  VALUE SPACES.
+003010
+003020 01  RPT-DETAIL-LINE.
+003030     05  RPT-DTL-LABEL           PIC X(30)  VALUE SPACES.
+003040     05  RPT-DTL-VALUE           PIC ZZZ,ZZZ,ZZ9  VALUE ZERO.
+003050     05  FILLER                  PIC X(39)  VALUE SPACES.
+003060
+003070 01  WS-CURRENT-DATE.
+003080     05  WS-CURR-YYYY            PIC 9(04).
+003090     05  WS-CURR-MM              PIC 9(02).
+003100     05  WS-CURR-DD              PIC 9(02).
+003110
+003120 01  WS-CURR-DATE-DISPLAY        PIC X(10)  VALUE SPACES.
+003130
+003140 PROCEDURE DIVISION.
+003150*================================================================
+003160 0000-MAINLINE.
+003170*================================================================
+003180     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+003190     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+003200         UNTIL EOF-REACHED
+003210     PERFORM 3000-PRODUCE-BALANCE-RPT THRU 3000-EXIT
+003220     PERFORM 9999-WRAP-UP THRU 9999-EXIT
+003230     STOP RUN.
+003240
+003250*================================================================
+003260 1000-INITIALIZE.
+003270*================================================================
+003280     MOVE FUNCTION CURRENT-DATE(1:14) TO WS-RUN-ID
+003290     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+003300     MOVE WS-CURR-YYYY TO WS-CURR-DATE-DISPLAY(1:4)
+003310     MOVE '/'           TO WS-CURR-DATE-DISPLAY(5:1)
+003320     MOVE WS-CURR-MM    TO WS-CURR-DATE-DISPLAY(6:2)
+003330     MOVE '/'           TO WS-CURR-DATE-DISPLAY(8:1)
+003340     MOVE WS-CURR-DD    TO WS-CURR-DATE-DISPLAY(9:2)
+003350     PERFORM 1070-GET-PARAMETERS THRU 1070-EXIT
+003360     OPEN INPUT InputFile
+003370     PERFORM 1050-CHECK-RESTART THRU 1050-EXIT
+003380     PERFORM 1075-OPEN-OUTPUT-FILE THRU 1075-EXIT
+003390     OPEN OUTPUT RPT-FILE
+003400     OPEN OUTPUT REJ-FILE
+003410     OPEN EXTEND CKPT-FILE
+003420     OPEN EXTEND AUD-FILE
+003430     PERFORM 1100-READ-INPUT THRU 1100-EXIT.
+003440 1000-EXIT.
+003450     EXIT.
+003460
+003470*================================================================
+003480 1050-CHECK-RESTART.
+003490*================================================================
+003500     OPEN INPUT CKPT-FILE
+003510     IF CKPT-STATUS-OK
+003520         PERFORM 1060-READ-CKPT-HISTORY THRU 1060-EXIT
+003530             UNTIL CKPT-EOF-REACHED
+003540         IF WS-RESTART-KEY NOT = SPACES
+003550             MOVE 'Y' TO WS-RESTART-SW
+003560         END-IF
+003570         CLOSE CKPT-FILE
+003580     END-IF
+003590     IF RESTART-REQUESTED
+003600         MOVE WS-RESTART-KEY TO InputField1
+003610         START InputFile KEY IS GREATER THAN InputField1
+003620             INVALID KEY
+003630                 DISPLAY 'SAMPLEPROGRAM - RESTART KEY NOT '
+003640                     'FOUND, STARTING FROM TOP OF InputFile'
+003650         END-START
+003660     END-IF.
+003670 1050-EXIT.
+003680     EXIT.
+003690
+003700*================================================================
+003710 1060-READ-CKPT-HISTORY.
+003720*================================================================
+003730     READ CKPT-FILE INTO WS-CKPT-LINE
+003740         AT END
+003750             MOVE 'Y' TO WS-CKPT-EOF-SW
+003760         NOT AT END
+003770             MOVE WS-CKPT-LAST-KEY TO WS-RESTART-KEY
+003780     END-READ.
+003790 1060-EXIT.
+003800     EXIT.
+003810
+003820*================================================================
+003830 1070-GET-PARAMETERS.
+003840*================================================================
+003850     OPEN INPUT PARM-FILE
+003860     IF PARM-STATUS-OK
+003870         READ PARM-FILE INTO PARM-RECORD
+003880             NOT AT END
+003890                 IF PARM-INCREMENT NOT = ZERO
+003900                     MOVE PARM-INCREMENT TO WS-INCREMENT-AMOUNT
+003910                 END-IF
+003920                 IF PARM-MAX-RECORDS NOT = ZERO
+003930                     MOVE PARM-MAX-RECORDS TO WS-MAX-RECORDS
+003940                 END-IF
+003950         END-READ
+003960         CLOSE PARM-FILE
+003970     END-IF.
+003980 1070-EXIT.
+003990     EXIT.
+004000
+004010*================================================================
+004020 1075-OPEN-OUTPUT-FILE.
+004030*================================================================
+004040     OPEN I-O OutputFile
+004050     IF OUTPUT-STATUS-NOFILE
+004060         OPEN OUTPUT OutputFile
+004070         CLOSE OutputFile
+004080         OPEN I-O OutputFile
+004090     END-IF.
+004100 1075-EXIT.
+004110     EXIT.
+004120
+004130*================================================================
+004140 1100-READ-INPUT.
+004150*================================================================
+004160     IF WS-MAX-RECORDS NOT = ZERO
+004170             AND WS-RECORDS-READ >= WS-MAX-RECORDS
+004180         MOVE 'Y' TO WS-EOF-SW
+004190         PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+004200     ELSE
+004210         READ InputFile NEXT RECORD INTO InputRecord
+004220             AT END
+004230                 MOVE 'Y' TO WS-EOF-SW
+004240                 MOVE 'Y' TO WS-TRUE-EOF-SW
+004250             NOT AT END
+004260                 ADD 1 TO WS-RECORDS-READ
+004270         END-READ
+004280     END-IF.
+004290 1100-EXIT.
+004300     EXIT.
+004310
+004320*================================================================
+004330 2000-PROCESS-FILE.
+004340*================================================================
+004350     PERFORM 1200-EDIT-INPUT-RECORD THRU 1200-EXIT
+004360     IF RECORD-REJECTED
+004370         PERFORM 1300-WRITE-REJECT THRU 1300-EXIT
+004380     ELSE
+004390         MOVE InputField1 TO OutputField1
+004400         MOVE InputField2 TO WS-AUD-OLD-HOLD
+004410         COMPUTE WS-NEW-OUTPUT-VALUE
+004420             = InputField2 + WS-INCREMENT-AMOUNT
+004430         MOVE WS-NEW-OUTPUT-VALUE TO OutputField2
+004440         MOVE WS-CURRENT-DATE TO OutputField3
+004450         WRITE OutputRecord
+004460             INVALID KEY
+004470                 IF OUTPUT-STATUS-DUPE
+004480                     PERFORM 2600-REWRITE-EXISTING THRU 2600-EXIT
+004490                 ELSE
+004500                     MOVE 04 TO WS-REJECT-REASON-CD
+004510                     MOVE 'INVALID KEY ON OutputFile WRITE'
+004520                         TO WS-REJECT-REASON-TXT
+004530                     PERFORM 1300-WRITE-REJECT THRU 1300-EXIT
+004540                 END-IF
+004550             NOT INVALID KEY
+004560                 ADD 1 TO WS-RECORDS-WRITTEN
+004570                 ADD 1 TO WS-RECS-SINCE-CKPT
+004580                 ADD OutputField2 TO WS-HASH-TOTAL
+004590                 PERFORM 1400-WRITE-AUDIT-ENTRY THRU 1400-EXIT
+004600                 IF WS-RECS-SINCE-CKPT >= WS-CKPT-INTERVAL
+004610                     PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+004620                 END-IF
+004630         END-WRITE
+004640     END-IF
+004650     PERFORM 1100-READ-INPUT THRU 1100-EXIT.
+004660 2000-EXIT.
+004670     EXIT.
+004680
+004690*================================================================
+004700 2600-REWRITE-EXISTING.
+004710*================================================================
+004720     READ OutputFile
+004730         INVALID KEY
+004740             MOVE 04 TO WS-REJECT-REASON-CD
+004750             MOVE 'DUPLICATE KEY ON OutputFile - REREAD FAILED'
+004760                 TO WS-REJECT-REASON-TXT
+004770             PERFORM 1300-WRITE-REJECT THRU 1300-EXIT
+004780         NOT INVALID KEY
+004790             MOVE OutputField2 TO WS-AUD-OLD-HOLD
+004800             IF WS-NEW-OUTPUT-VALUE NOT = OutputField2
+004810                 MOVE WS-NEW-OUTPUT-VALUE TO OutputField2
+004820                 MOVE WS-CURRENT-DATE TO OutputField3
+004830                 REWRITE OutputRecord
+004840                 ADD 1 TO WS-RECORDS-WRITTEN
+004850                 ADD 1 TO WS-RECS-SINCE-CKPT
+004860                 ADD OutputField2 TO WS-HASH-TOTAL
+004870                 PERFORM 1400-WRITE-AUDIT-ENTRY THRU 1400-EXIT
+004880                 IF WS-RECS-SINCE-CKPT >= WS-CKPT-INTERVAL
+004890                     PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+004900                 END-IF
+004910             END-IF
+004920     END-READ.
+004930 2600-EXIT.
+004940     EXIT.
+004950
+004960*================================================================
+004970 2500-WRITE-CHECKPOINT.
+004980*================================================================
+004990     MOVE WS-RUN-ID      TO WS-CKPT-RUN-ID
+005000     MOVE InputField1    TO WS-CKPT-LAST-KEY
+005010     MOVE WS-CKPT-LINE   TO CKPT-RECORD
+005020     WRITE CKPT-RECORD
+005030     MOVE ZERO TO WS-RECS-SINCE-CKPT.
+005040 2500-EXIT.
+005050     EXIT.
+005060
+005070*================================================================
+005080 1200-EDIT-INPUT-RECORD.
+005090*================================================================
+005100     MOVE 'N' TO WS-REJECT-SW
+005110     MOVE ZERO TO WS-REJECT-REASON-CD
+005120     MOVE SPACES TO WS-REJECT-REASON-TXT
+005130     IF InputField1 = SPACES
+005140         MOVE 'Y'  TO WS-REJECT-SW
+005150         MOVE 01   TO WS-REJECT-REASON-CD
+005160         MOVE 'ZERO-LENGTH INPUTFIELD1'
+005170             TO WS-REJECT-REASON-TXT
+005180     ELSE
+005190         IF InputField2 NOT NUMERIC
+005200             MOVE 'Y' TO WS-REJECT-SW
+005210             MOVE 02  TO WS-REJECT-REASON-CD
+005220             MOVE 'INPUTFIELD2 NOT NUMERIC'
+005230                 TO WS-REJECT-REASON-TXT
+005240         ELSE
+005250             COMPUTE WS-EDIT-NEW-VALUE
+005260                 = InputField2 + WS-INCREMENT-AMOUNT
+005270             IF WS-EDIT-NEW-VALUE > 99999
+005280                     OR WS-EDIT-NEW-VALUE < 0
+005290                 MOVE 'Y' TO WS-REJECT-SW
+005300                 MOVE 03  TO WS-REJECT-REASON-CD
+005310                 MOVE 'INPUTFIELD2 OUT OF RANGE'
+005320                     TO WS-REJECT-REASON-TXT
+005330             END-IF
+005340         END-IF
+005350     END-IF.
+005360 1200-EXIT.
+005370     EXIT.
+005380
+005390*================================================================
+005400 1300-WRITE-REJECT.
+005410*================================================================
+005420     MOVE InputRecord          TO WS-REJ-ORIGINAL-RECORD
+005430     MOVE WS-REJECT-REASON-CD  TO WS-REJ-REASON-CODE
+005440     MOVE WS-REJECT-REASON-TXT TO WS-REJ-REASON-TEXT
+005450     MOVE WS-REJ-LINE          TO REJ-RECORD
+005460     WRITE REJ-RECORD
+005470     ADD 1 TO WS-RECORDS-REJECTED.
+005480 1300-EXIT.
+005490     EXIT.
+005500
+005510*================================================================
+005520 1400-WRITE-AUDIT-ENTRY.
+005530*================================================================
+005540     MOVE InputField1         TO WS-AUD-KEY
+005550     MOVE WS-AUD-OLD-HOLD     TO WS-AUD-OLD-VALUE
+005560     MOVE OutputField2        TO WS-AUD-NEW-VALUE
+005570     MOVE WS-RUN-ID           TO WS-AUD-RUN-ID
+005580     MOVE WS-AUD-LINE         TO AUD-RECORD
+005590     WRITE AUD-RECORD.
+005600 1400-EXIT.
+005610     EXIT.
+005620
+005630*================================================================
+005640 3000-PRODUCE-BALANCE-RPT.
+005650*================================================================
+005660     MOVE WS-CURR-DATE-DISPLAY TO RPT-HDG-DATE
+005670     MOVE RPT-HEADING-1 TO RPT-RECORD
+005680     WRITE RPT-RECORD
+005690
+005700     MOVE SPACES TO RPT-RECORD
+005710     WRITE RPT-RECORD
+005720
+005730     MOVE 'RECORDS READ . . . . . . . . .' TO RPT-DTL-LABEL
+005740     MOVE WS-RECORDS-READ                  TO RPT-DTL-VALUE
+005750     MOVE RPT-DETAIL-LINE                  TO RPT-RECORD
+005760     WRITE RPT-RECORD
+005770
+005780     MOVE 'RECORDS WRITTEN. . . . . . . .' TO RPT-DTL-LABEL
+005790     MOVE WS-RECORDS-WRITTEN               TO RPT-DTL-VALUE
+005800     MOVE RPT-DETAIL-LINE                  TO RPT-RECORD
+005810     WRITE RPT-RECORD
+005820
+005830     MOVE 'HASH TOTAL OF OUTPUTFIELD2 . .' TO RPT-DTL-LABEL
+005840     MOVE WS-HASH-TOTAL                    TO RPT-DTL-VALUE
+005850     MOVE RPT-DETAIL-LINE                  TO RPT-RECORD
+005860     WRITE RPT-RECORD
+005870
+005880     MOVE 'RECORDS REJECTED . . . . . . ' TO RPT-DTL-LABEL
+005890     MOVE WS-RECORDS-REJECTED              TO RPT-DTL-VALUE
+005900     MOVE RPT-DETAIL-LINE                  TO RPT-RECORD
+005910     WRITE RPT-RECORD.
+005920 3000-EXIT.
+005930     EXIT.
+005940
+005950*================================================================
+005960 9999-WRAP-UP.
+005970*================================================================
+005980     CLOSE InputFile
+005990     CLOSE OutputFile
+006000     CLOSE RPT-FILE
+006010     CLOSE REJ-FILE
+006020     CLOSE AUD-FILE
+006030     CLOSE CKPT-FILE
+006040     IF TRUE-EOF-REACHED
+006050         OPEN OUTPUT CKPT-FILE
+006060         CLOSE CKPT-FILE
+006070     END-IF.
+006080 9999-EXIT.
+006090     EXIT.
