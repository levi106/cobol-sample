@@ -0,0 +1,170 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    SampleUpdate.
+000120 AUTHOR.        R. HARTLEY.
+000130 INSTALLATION.  DATA PROCESSING - BATCH SYSTEMS.
+000140 DATE-WRITTEN.  08/09/2026.
+000150 DATE-COMPILED. 08/09/2026.
+000160*================================================================
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  RH   ORIGINAL PROGRAM.  COMPANION TO
+000200*                  SampleProgram - APPLIES ONE-OFF CORRECTIONS
+000210*                  TO INDIVIDUAL OutputFile RECORDS, KEYED ON
+000220*                  OutputField1, WITHOUT REGENERATING THE WHOLE
+000230*                  FILE.  DRIVEN BY A SEQUENTIAL CORRECTION-
+000240*                  REQUEST FILE (CORR-FILE) SO THE MONTH-END
+000250*                  CORRECTION CYCLE CAN BE RUN AS A NORMAL
+000260*                  BATCH JOB RATHER THAN AN INTERACTIVE SESSION.
+000270* 08/09/2026  RH   SWITCHED OutputRecord TO COPYBOOK SAMPREC SO
+000280*                  THE LAYOUT STAYS IN STEP WITH SampleProgram.
+000290* 08/09/2026  RH   ADDED OutputField3 TO MATCH THE LONGER
+000300*                  OutputFile RECORD NOW WRITTEN BY
+000310*                  SampleProgram.  A CORRECTION LEAVES IT ALONE.
+000320* 08/09/2026  RH   SELECT/ASSIGN CLAUSES NOW NAME THE DD RATHER
+000330*                  THAN A FIXED LITERAL PATH, MATCHING
+000340*                  SampleProgram, SO THE MONTH-END CORRECTION
+000350*                  CYCLE CAN RUN UNDER NEW JCL MEMBER SAMPU010
+000360*                  AGAINST THE REAL PRODUCTION OUTPUT.DATA
+000370*                  INSTEAD OF ONLY A LOCAL FILE.
+000380* 08/09/2026  RH   CORR-RPT-DETAIL-LINE RAN LONGER THAN THE
+000390*                  CORR-RPT-RECORD IT GETS MOVED INTO.  TRIMMED
+000400*                  THE TRAILING FILLER SO THE GROUP MATCHES
+000410*                  PIC X(80) EXACTLY.
+000420*================================================================
+000430
+000440 ENVIRONMENT DIVISION.
+000450 CONFIGURATION SECTION.
+000460 SOURCE-COMPUTER.  IBM-370.
+000470 OBJECT-COMPUTER.  IBM-370.
+000480
+000490 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510     SELECT OutputFile ASSIGN TO OUTPUT
+000520         ORGANIZATION IS INDEXED
+000530         ACCESS MODE IS DYNAMIC
+000540         RECORD KEY IS OutputField1
+000550         FILE STATUS IS WS-OUTPUT-STATUS.
+000560
+000570     SELECT CORR-FILE ASSIGN TO SAMPUCOR
+000580         ORGANIZATION IS LINE SEQUENTIAL.
+000590
+000600     SELECT CORR-RPT-FILE ASSIGN TO SAMPURPT
+000610         ORGANIZATION IS LINE SEQUENTIAL.
+000620
+000630 DATA DIVISION.
+000640 FILE SECTION.
+000650 FD  OutputFile.
+000660     COPY SAMPREC REPLACING ==SAMP-RECORD== BY ==OutputRecord==
+000670                            ==SAMP-FIELD1== BY ==OutputField1==
+000680                            ==SAMP-FIELD2== BY ==OutputField2==.
+000690     05  OutputField3                PIC 9(08).
+000700
+000710 FD  CORR-FILE.
+000720 01  CORR-RECORD.
+000730     05  CORR-FIELD1   PIC X(10).
+000740     05  CORR-FIELD2   PIC 9(05).
+000750
+000760 FD  CORR-RPT-FILE.
+000770 01  CORR-RPT-RECORD               PIC X(80).
+000780
+000790 WORKING-STORAGE SECTION.
+000800*----------------------------------------------------------------
+000810* SWITCHES
+000820*----------------------------------------------------------------
+000830 01  WS-SWITCHES.
+000840     05  WS-EOF-SW               PIC X(01)      VALUE 'N'.
+000850         88  EOF-REACHED                        VALUE 'Y'.
+000860         88  EOF-NOT-REACHED                    VALUE 'N'.
+000870
+000880*----------------------------------------------------------------
+000890* FILE STATUS CODES
+000900*----------------------------------------------------------------
+000910 01  WS-OUTPUT-STATUS            PIC X(02)      VALUE '00'.
+000920     88  OUTPUT-STATUS-OK                       VALUE '00'.
+000930     88  OUTPUT-STATUS-NOTFND                   VALUE '23'.
+000940
+000950*----------------------------------------------------------------
+000960* RUN COUNTERS
+000970*----------------------------------------------------------------
+000980 77  WS-CORRECTIONS-APPLIED      PIC 9(07)  COMP  VALUE ZERO.
+000990 77  WS-CORRECTIONS-NOTFOUND     PIC 9(07)  COMP  VALUE ZERO.
+001000
+001010*----------------------------------------------------------------
+001020* SUMMARY REPORT PRINT-IMAGE LINES
+001030*----------------------------------------------------------------
+001040 01  CORR-RPT-DETAIL-LINE.
+001050     05  CORR-RPT-LABEL          PIC X(30)  VALUE SPACES.
+001060     05  CORR-RPT-VALUE          PIC ZZZ,ZZZ,ZZ9  VALUE ZERO.
+001070     05  FILLER                  PIC X(39)  VALUE SPACES.
+001080
+001090 PROCEDURE DIVISION.
+001100*================================================================
+001110 0000-MAINLINE.
+001120*================================================================
+001130     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001140     PERFORM 2000-APPLY-CORRECTION THRU 2000-EXIT
+001150         UNTIL EOF-REACHED
+001160     PERFORM 3000-PRODUCE-SUMMARY-RPT THRU 3000-EXIT
+001170     PERFORM 9999-WRAP-UP THRU 9999-EXIT
+001180     STOP RUN.
+001190
+001200*================================================================
+001210 1000-INITIALIZE.
+001220*================================================================
+001230     OPEN I-O    OutputFile
+001240     OPEN INPUT  CORR-FILE
+001250     OPEN OUTPUT CORR-RPT-FILE
+001260     PERFORM 1100-READ-CORRECTION THRU 1100-EXIT.
+001270 1000-EXIT.
+001280     EXIT.
+001290
+001300*================================================================
+001310 1100-READ-CORRECTION.
+001320*================================================================
+001330     READ CORR-FILE INTO CORR-RECORD
+001340         AT END
+001350             MOVE 'Y' TO WS-EOF-SW
+001360     END-READ.
+001370 1100-EXIT.
+001380     EXIT.
+001390
+001400*================================================================
+001410 2000-APPLY-CORRECTION.
+001420*================================================================
+001430     MOVE CORR-FIELD1 TO OutputField1
+001440     READ OutputFile
+001450         INVALID KEY
+001460             ADD 1 TO WS-CORRECTIONS-NOTFOUND
+001470             DISPLAY 'SAMPUPD - KEY NOT ON FILE: ' CORR-FIELD1
+001480         NOT INVALID KEY
+001490             MOVE CORR-FIELD2 TO OutputField2
+001500             REWRITE OutputRecord
+001510             ADD 1 TO WS-CORRECTIONS-APPLIED
+001520     END-READ
+001530     PERFORM 1100-READ-CORRECTION THRU 1100-EXIT.
+001540 2000-EXIT.
+001550     EXIT.
+001560
+001570*================================================================
+001580 3000-PRODUCE-SUMMARY-RPT.
+001590*================================================================
+001600     MOVE 'CORRECTIONS APPLIED. . . . . ' TO CORR-RPT-LABEL
+001610     MOVE WS-CORRECTIONS-APPLIED          TO CORR-RPT-VALUE
+001620     MOVE CORR-RPT-DETAIL-LINE            TO CORR-RPT-RECORD
+001630     WRITE CORR-RPT-RECORD
+001640
+001650     MOVE 'CORRECTIONS NOT FOUND . . . .' TO CORR-RPT-LABEL
+001660     MOVE WS-CORRECTIONS-NOTFOUND         TO CORR-RPT-VALUE
+001670     MOVE CORR-RPT-DETAIL-LINE            TO CORR-RPT-RECORD
+001680     WRITE CORR-RPT-RECORD.
+001690 3000-EXIT.
+001700     EXIT.
+001710
+001720*================================================================
+001730 9999-WRAP-UP.
+001740*================================================================
+001750     CLOSE OutputFile
+001760     CLOSE CORR-FILE
+001770     CLOSE CORR-RPT-FILE.
+001780 9999-EXIT.
+001790     EXIT.
